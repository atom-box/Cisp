@@ -3,76 +3,338 @@
       * Date: 2017
       * Purpose: COBOL Common Lisp Interpreter
       * Tectonics: cobc
+      *
+      * Modification History
+      *   2019  LB  Added TOKENIZER interface and FILE-HANDLING-
+      *              PROCEDURE to read LISP-SRC.
+      *   2020  LB  Added the evaluator and CISP-RESULTS output.
+      *   2021  LB  Added the recursion-depth bound.
+      *   2022  LB  Wired in LOGGER's ERROR flag/return code; added
+      *              checkpoint/restart by LISP-SRC sequence number
+      *              through a read-only pass over CISPLOG; added the
+      *              PARM-driven token-dump switch; switched to the
+      *              shared logif/tokif/lispif/cisplog copybooks and
+      *              the CALL'able LISP SubRoutine in place of a
+      *              locally-carried evaluator; CISP-RESULTS now
+      *              OPEN EXTENDs instead of truncating on a restart.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CISP.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LISP-SRC-FILE ASSIGN TO "LISPSRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISP-SRC-STATUS.
+           SELECT CISP-RESULTS-FILE ASSIGN TO "CISPRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CISP-RESULTS-STATUS.
+           SELECT CISPLOG-IN-FILE ASSIGN TO "CISPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CISPLOG-IN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  LISP-SRC-FILE.
+       01  LISP-SRC-RECORD PIC X(200).
+       FD  CISPLOG-IN-FILE.
+           COPY "cisplog.cpy"
+               REPLACING ==:REC-NAME:== BY ==CISPLOG-IN-RECORD==
+                         ==:FLD-PFX:==  BY ==CISPLOG-IN-==.
+       FD  CISP-RESULTS-FILE.
+       01  CISP-RESULTS-RECORD.
+           02  CISP-RESULTS-EXPRESSION PIC X(80).
+           02  FILLER PIC X(02).
+           02  CISP-RESULTS-VALUE PIC X(20).
+           02  FILLER PIC X(02).
+           02  CISP-RESULTS-STATUS PIC X(20).
 
        WORKING-STORAGE SECTION.
 
       *****************************************
       *    WS Shared with LOGGER SubRoutine
       *****************************************
-           01 WS-LOG-OPERATION-FLAG PIC X(5).
-           01 WS-LOG-RECORD.
-               02 WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
-               02 WS-LOG-RECORD-MESSAGE PIC X(100).
+           COPY "logif.cpy".
       *****************************************
       *    WS Shared with TOKENIZER SubRoutine
       *****************************************
+           COPY "tokif.cpy".
+           01 WS-TOKEN-DUMP-SWITCH PIC X(01) VALUE "N".
+               88 WS-TOKEN-DUMP-REQUESTED VALUE "Y".
+           01 WS-TOKEN-DUMP-IDX-TEXT PIC ZZ9.
+
+      *****************************************
+      *    WS for FILE-HANDLING-PROCEDURE
+      *****************************************
+           01 WS-LISP-SRC-STATUS PIC X(02).
+               88 WS-LISP-SRC-STATUS-OK VALUE "00".
+               88 WS-LISP-SRC-EOF VALUE "10".
+           01 WS-LISP-SRC-SEQ-NO PIC 9(05) COMP.
+           01 WS-SRC-LEN-WORK PIC 9(03).
+           01 WS-CISP-RESULTS-STATUS PIC X(02).
+               88 WS-CISP-RESULTS-STATUS-OK VALUE "00".
+               88 WS-CISP-RESULTS-NOT-FOUND VALUE "35".
+
+      *****************************************
+      *    WS for checkpoint/restart processing.  The restart point
+      *    is the last successfully processed LISP-SRC sequence
+      *    number, persisted into CISPLOG through LOGGER's ADD path
+      *    and read back out of CISPLOG on the next run.
+      *****************************************
+           01 WS-CISPLOG-IN-STATUS PIC X(02).
+               88 WS-CISPLOG-IN-STATUS-OK VALUE "00".
+               88 WS-CISPLOG-IN-EOF VALUE "10".
+               88 WS-CISPLOG-IN-NOT-FOUND VALUE "35".
+           01 WS-RESTART-SEQ-NO PIC 9(05) COMP VALUE ZERO.
+           01 WS-LAST-GOOD-SEQ-NO PIC 9(05) COMP VALUE ZERO.
+           01 WS-RESTART-SEQ-TEXT PIC 9(05).
+           01 WS-RESTART-FROZEN-FLAG PIC X(01) VALUE "N".
+               88 WS-RESTART-FROZEN VALUE "Y".
 
       *****************************************
       *    WS Shared with LISP SubRoutine
       *****************************************
+           COPY "lispif.cpy".
 
+       LINKAGE SECTION.
       *****************************************
-      *    WS Shared with RECURSION SubRoutine
+      *    PARM passed on EXEC PGM=CISP,PARM='DEBUG' - the only way
+      *    to turn on WS-TOKEN-DUMP-SWITCH without recompiling.
       *****************************************
+           01 WS-CISP-PARM.
+               02 WS-CISP-PARM-LENGTH PIC S9(04) COMP.
+               02 WS-CISP-PARM-TEXT PIC X(20).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WS-CISP-PARM.
        MAIN-PROCEDURE.
             DISPLAY "CISP".
-            MOVE "OPEN" TO WS-LOG-OPERATION-FLAG.
-            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
-            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
-            MOVE "TOKENIZER" TO WS-LOG-RECORD-FUNCTION-NAME.
-            MOVE "Starting Tokenizer" TO WS-LOG-RECORD-MESSAGE.
-            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
+            IF WS-CISP-PARM-LENGTH >= 5
+                AND WS-CISP-PARM-TEXT(1:5) = "DEBUG"
+                SET WS-TOKEN-DUMP-REQUESTED TO TRUE
+            END-IF.
 
-            CALL "TOKENIZER".
+            PERFORM READ-RESTART-POINT-PROCEDURE.
 
+            MOVE "OPEN" TO WS-LOG-OPERATION-FLAG.
+            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                WS-LOG-RETURN-CODE.
 
+            PERFORM FILE-HANDLING-PROCEDURE.
 
+            MOVE WS-LAST-GOOD-SEQ-NO TO WS-RESTART-SEQ-TEXT.
+            MOVE SPACES TO WS-LOG-RECORD-MESSAGE.
+            MOVE WS-RESTART-SEQ-TEXT TO WS-LOG-RECORD-MESSAGE(1:5).
+            MOVE "RESTART" TO WS-LOG-RECORD-FUNCTION-NAME.
+            MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                WS-LOG-RETURN-CODE.
+
+            MOVE "STATS" TO WS-LOG-OPERATION-FLAG.
+            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                WS-LOG-RETURN-CODE.
             MOVE "CLOSE" TO WS-LOG-OPERATION-FLAG.
-            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD.
-      *     PERFORM LOG-INIT-PROCEDURE.
-      *     PERFORM FILE-HANDLING-PROCEDURE.
-      *     MOVE "MAIN-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME.
-      *     MOVE "COMPLETED FILE-HANDLING-PROCEDURE"
-      *       TO WS-LOG-RECORD-MESSAGE.
-      *     PERFORM LOG-WRITE-TO-PROCEDURE.
-      *     PERFORM LISP-PROCEDURE.
-      *     MOVE "MAIN-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME.
-      *     MOVE "COMPLETED LISP-PROCEDURE"
-      *       TO WS-LOG-RECORD-MESSAGE.
-      *     PERFORM LOG-WRITE-TO-PROCEDURE.
-      *     STOP RUN.
+            CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                WS-LOG-RETURN-CODE.
            GOBACK.
        WRITE-LOGGER-PROCEDURE.
 
 
+      *****************************************
+      *    Reads LISP-SRC one expression per record and drives each
+      *    expression through TOKENIZER and LISP-PROCEDURE in turn.
+      *****************************************
+       FILE-HANDLING-PROCEDURE.
+      *    WS-LAST-GOOD-SEQ-NO starts out equal to the checkpoint this
+      *    run was handed, not zero - if either OPEN below fails, the
+      *    RESTART record MAIN-PROCEDURE writes afterward must still
+      *    reflect the last real checkpoint, not wipe it out to 00000.
+           MOVE ZERO TO WS-LISP-SRC-SEQ-NO.
+           MOVE WS-RESTART-SEQ-NO TO WS-LAST-GOOD-SEQ-NO.
+           MOVE "N" TO WS-RESTART-FROZEN-FLAG.
+           OPEN INPUT LISP-SRC-FILE.
+           IF NOT WS-LISP-SRC-STATUS-OK
+               MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+               MOVE "FILE-HANDLING" TO WS-LOG-RECORD-FUNCTION-NAME
+               MOVE "LISPSRC dataset open failed"
+                   TO WS-LOG-RECORD-MESSAGE
+               CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                   WS-LOG-RETURN-CODE
+           ELSE
+      *    CISP-RESULTS is a persistent history of every expression
+      *    ever evaluated - extend it run over run the same way
+      *    LOGGER extends CISPLOG, rather than truncating a prior
+      *    run's results out from under a restart.
+             OPEN EXTEND CISP-RESULTS-FILE
+             IF WS-CISP-RESULTS-NOT-FOUND
+                 OPEN OUTPUT CISP-RESULTS-FILE
+             END-IF
+             IF NOT WS-CISP-RESULTS-STATUS-OK
+                 MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+                 MOVE "FILE-HANDLING" TO WS-LOG-RECORD-FUNCTION-NAME
+                 MOVE "CISPRSLT dataset open failed"
+                     TO WS-LOG-RECORD-MESSAGE
+                 CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG,
+                     WS-LOG-RECORD, WS-LOG-RETURN-CODE
+                 CLOSE LISP-SRC-FILE
+             ELSE
+                 PERFORM READ-LISP-SRC-PROCEDURE
+                 PERFORM SKIP-TO-RESTART-POINT-PROCEDURE
+                     UNTIL WS-LISP-SRC-EOF
+                     OR WS-LISP-SRC-SEQ-NO > WS-RESTART-SEQ-NO
+                 MOVE WS-RESTART-SEQ-NO TO WS-LAST-GOOD-SEQ-NO
+                 PERFORM PROCESS-LISP-SRC-RECORD-PROCEDURE
+                     UNTIL WS-LISP-SRC-EOF
+                 CLOSE LISP-SRC-FILE
+                 CLOSE CISP-RESULTS-FILE
+             END-IF
+           END-IF.
+
+       READ-LISP-SRC-PROCEDURE.
+           READ LISP-SRC-FILE
+               AT END
+                   SET WS-LISP-SRC-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LISP-SRC-SEQ-NO
+           END-READ.
+
+       SKIP-TO-RESTART-POINT-PROCEDURE.
+           PERFORM READ-LISP-SRC-PROCEDURE.
+
+      *****************************************
+      *    Finds the last RESTART checkpoint LOGGER wrote to
+      *    CISPLOG on a prior run, so this run can resume just
+      *    past the last successfully processed LISP-SRC record
+      *    instead of starting over at record 1.
+      *****************************************
+       READ-RESTART-POINT-PROCEDURE.
+           MOVE ZERO TO WS-RESTART-SEQ-NO.
+           OPEN INPUT CISPLOG-IN-FILE.
+           IF WS-CISPLOG-IN-STATUS-OK
+               PERFORM READ-CISPLOG-IN-PROCEDURE
+               PERFORM SCAN-RESTART-RECORD-PROCEDURE
+                   UNTIL WS-CISPLOG-IN-EOF
+               CLOSE CISPLOG-IN-FILE
+           END-IF.
+
+       READ-CISPLOG-IN-PROCEDURE.
+           READ CISPLOG-IN-FILE
+               AT END
+                   SET WS-CISPLOG-IN-EOF TO TRUE
+           END-READ.
+
+       SCAN-RESTART-RECORD-PROCEDURE.
+           IF CISPLOG-IN-OPERATION = "ADD"
+               AND CISPLOG-IN-FUNCTION(1:7) = "RESTART"
+               MOVE CISPLOG-IN-MESSAGE(1:5) TO WS-RESTART-SEQ-TEXT
+               MOVE WS-RESTART-SEQ-TEXT TO WS-RESTART-SEQ-NO
+           END-IF.
+           PERFORM READ-CISPLOG-IN-PROCEDURE.
+
+       PROCESS-LISP-SRC-RECORD-PROCEDURE.
+           MOVE LISP-SRC-RECORD TO WS-TOKENIZER-SOURCE.
+           PERFORM COMPUTE-SRC-LENGTH-PROCEDURE.
+
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "TOKENIZER" TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE "Starting Tokenizer" TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+               WS-LOG-RETURN-CODE.
+
+           CALL "TOKENIZER" USING WS-TOKENIZER-INPUT,
+               WS-TOKENIZER-TOKENS, WS-TOKENIZER-STATUS.
+
+           IF WS-TOKEN-DUMP-REQUESTED
+               PERFORM DUMP-TOKEN-TABLE-PROCEDURE
+           END-IF.
+
+           IF WS-TOKENIZER-OK
+               PERFORM LISP-PROCEDURE
+               IF NOT WS-RESTART-FROZEN
+                   MOVE WS-LISP-SRC-SEQ-NO TO WS-LAST-GOOD-SEQ-NO
+               END-IF
+           ELSE
+               MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+               MOVE "TOKENIZER" TO WS-LOG-RECORD-FUNCTION-NAME
+               EVALUATE TRUE
+                   WHEN WS-TOKENIZER-BAD-PARENS
+                       MOVE "Bad parens in Lisp expression"
+                           TO WS-LOG-RECORD-MESSAGE
+                   WHEN WS-TOKENIZER-OVERFLOW
+                       MOVE "Lisp expression too long to tokenize"
+                           TO WS-LOG-RECORD-MESSAGE
+                   WHEN OTHER
+                       MOVE "Tokenizer error" TO WS-LOG-RECORD-MESSAGE
+               END-EVALUATE
+               CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                   WS-LOG-RETURN-CODE
+               IF WS-LOG-RC-ERROR-LOGGED
+                   SET WS-RESTART-FROZEN TO TRUE
+               END-IF
+           END-IF.
+
+           PERFORM READ-LISP-SRC-PROCEDURE.
+
+      *****************************************
+      *    Diagnostic SYSOUT dump of the token stream TOKENIZER
+      *    just built, gated behind WS-TOKEN-DUMP-SWITCH so a normal
+      *    production run doesn't carry the extra output.  Lets an
+      *    operator tell whether a wrong answer came out of
+      *    tokenizing or out of the evaluator.
+      *****************************************
+       DUMP-TOKEN-TABLE-PROCEDURE.
+           DISPLAY "TOKEN DUMP - " WS-TOKENIZER-TOKEN-COUNT
+               " TOKEN(S)".
+           PERFORM DUMP-ONE-TOKEN-PROCEDURE
+               VARYING WS-TOKENIZER-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKENIZER-TOKEN-IDX > WS-TOKENIZER-TOKEN-COUNT.
+
+       DUMP-ONE-TOKEN-PROCEDURE.
+           MOVE WS-TOKENIZER-TOKEN-IDX TO WS-TOKEN-DUMP-IDX-TEXT.
+           DISPLAY "  TOKEN(" WS-TOKEN-DUMP-IDX-TEXT ") TYPE="
+               WS-TOKENIZER-TOKEN-TYPE(WS-TOKENIZER-TOKEN-IDX)
+               " VALUE="
+               WS-TOKENIZER-TOKEN-VALUE(WS-TOKENIZER-TOKEN-IDX).
+
+      *****************************************
+      *    Trims trailing spaces off WS-TOKENIZER-SOURCE so
+      *    TOKENIZER only sees the characters actually punched
+      *    on the LISP-SRC record.
+      *****************************************
+       COMPUTE-SRC-LENGTH-PROCEDURE.
+           MOVE 200 TO WS-SRC-LEN-WORK.
+           PERFORM TRIM-SRC-LENGTH-PROCEDURE
+               UNTIL WS-SRC-LEN-WORK = ZERO
+               OR WS-TOKENIZER-SOURCE(WS-SRC-LEN-WORK:1) NOT = SPACE.
+           MOVE WS-SRC-LEN-WORK TO WS-TOKENIZER-SOURCE-LENGTH.
+
+       TRIM-SRC-LENGTH-PROCEDURE.
+           SUBTRACT 1 FROM WS-SRC-LEN-WORK.
+
+      *****************************************
+      *    Hands the flat token stream TOKENIZER produced for one
+      *    expression - atoms, CONS cells and basic arithmetic forms
+      *    of the shape (OPERATOR ARG1 ARG2) - to the LISP SubRoutine
+      *    and writes the result to CISP-RESULTS.
+      *****************************************
        LISP-PROCEDURE.
-      *     PERFORM UNSTRING-LISP-PROCEDURE.
-      *******log completion
-      *     MOVE "LISP-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME.
-      *     MOVE "COMPLETED UNSTRING-LISP-PROCEDURE"
-      *       TO WS-LOG-RECORD-MESSAGE.
-      *     PERFORM LOG-WRITE-TO-PROCEDURE.
-      ******
-      *     PERFORM EVALUATE-LISP-PRCEDURE.
+           CALL 'LISP' USING WS-TOKENIZER-TOKENS, WS-EVAL-RESULT-TEXT,
+               WS-EVAL-STATUS.
+           PERFORM WRITE-CISP-RESULTS-PROCEDURE.
+           IF NOT WS-EVAL-STATUS-OK
+               MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+               MOVE "LISP-PROCEDURE" TO WS-LOG-RECORD-FUNCTION-NAME
+               MOVE WS-EVAL-STATUS TO WS-LOG-RECORD-MESSAGE
+               CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                   WS-LOG-RETURN-CODE
+               IF WS-LOG-RC-ERROR-LOGGED
+                   SET WS-RESTART-FROZEN TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-CISP-RESULTS-PROCEDURE.
+           MOVE SPACES TO CISP-RESULTS-RECORD.
+           MOVE WS-TOKENIZER-SOURCE TO CISP-RESULTS-EXPRESSION.
+           MOVE WS-EVAL-RESULT-TEXT TO CISP-RESULTS-VALUE.
+           MOVE WS-EVAL-STATUS TO CISP-RESULTS-STATUS.
+           WRITE CISP-RESULTS-RECORD.
        END PROGRAM CISP.
