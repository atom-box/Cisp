@@ -0,0 +1,7 @@
+      *****************************************************************
+      * LISPIF - fields passed on every CALL 'LISP' USING ...
+      * Shared between CISP, CISPONL (and any future caller) and LISP.
+      *****************************************************************
+       01  WS-EVAL-RESULT-TEXT              PIC X(20).
+       01  WS-EVAL-STATUS                   PIC X(20).
+           88  WS-EVAL-STATUS-OK            VALUE "OK".
