@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author: Lauryn Brown
+      * Date: 2017
+      * Purpose: Audit log writer for CISP - appends WS-LOG-RECORD
+      *          entries to the persistent CISPLOG dataset.
+      * Tectonics: cobc
+      *
+      * Modification History
+      *   2019  LB  Added CISPLOG line sequential dataset and the
+      *              STATS operation (total ADD calls for the run).
+      *   2022  LB  Added ERROR-LOG-PROCEDURE and the third
+      *              WS-LOG-RETURN-CODE USING parameter, so a caller
+      *              can tell an ERROR call was actually logged
+      *              without parsing WS-LOG-RECORD-MESSAGE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CISPLOG-FILE ASSIGN TO "CISPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CISPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CISPLOG-FILE.
+           COPY "cisplog.cpy"
+               REPLACING ==:REC-NAME:== BY ==CISPLOG-RECORD==
+                         ==:FLD-PFX:==  BY ==CISPLOG-REC-==.
+
+       WORKING-STORAGE SECTION.
+      *****************************************
+      *    WS local to LOGGER
+      *****************************************
+           01 WS-CISPLOG-STATUS PIC X(02).
+               88 WS-CISPLOG-STATUS-OK VALUE "00".
+               88 WS-CISPLOG-STATUS-NOT-FOUND VALUE "35".
+           01 WS-LOG-ADD-COUNT PIC 9(07) VALUE ZERO.
+           01 WS-LOG-STATS-MESSAGE.
+               02 FILLER PIC X(24) VALUE "TOTAL ADD OPERATIONS - ".
+               02 WS-LOG-STATS-COUNT PIC ZZZZZZ9.
+               02 FILLER PIC X(69) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY "logif.cpy".
+
+       PROCEDURE DIVISION USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+               WS-LOG-RETURN-CODE.
+       MAIN-PROCEDURE.
+           MOVE "00" TO WS-LOG-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-LOG-OP-OPEN
+                   PERFORM OPEN-LOG-PROCEDURE
+               WHEN WS-LOG-OP-ADD
+                   PERFORM ADD-LOG-PROCEDURE
+               WHEN WS-LOG-OP-ERROR
+                   PERFORM ERROR-LOG-PROCEDURE
+               WHEN WS-LOG-OP-STATS
+                   PERFORM STATS-LOG-PROCEDURE
+               WHEN WS-LOG-OP-CLOSE
+                   PERFORM CLOSE-LOG-PROCEDURE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+       OPEN-LOG-PROCEDURE.
+      *    CISPLOG is a persistent audit trail - extend it run over
+      *    run rather than replacing it, unless this is the very
+      *    first run and the dataset has not been created yet.
+           MOVE ZERO TO WS-LOG-ADD-COUNT.
+           OPEN EXTEND CISPLOG-FILE.
+           IF WS-CISPLOG-STATUS-NOT-FOUND
+               OPEN OUTPUT CISPLOG-FILE
+           END-IF.
+
+       ADD-LOG-PROCEDURE.
+           MOVE SPACES TO CISPLOG-RECORD.
+           MOVE WS-LOG-OPERATION-FLAG TO CISPLOG-REC-OPERATION.
+           MOVE WS-LOG-RECORD-FUNCTION-NAME TO CISPLOG-REC-FUNCTION.
+           MOVE WS-LOG-RECORD-MESSAGE TO CISPLOG-REC-MESSAGE.
+           WRITE CISPLOG-RECORD.
+           ADD 1 TO WS-LOG-ADD-COUNT.
+
+       ERROR-LOG-PROCEDURE.
+           MOVE SPACES TO CISPLOG-RECORD.
+           MOVE WS-LOG-OPERATION-FLAG TO CISPLOG-REC-OPERATION.
+           MOVE WS-LOG-RECORD-FUNCTION-NAME TO CISPLOG-REC-FUNCTION.
+           MOVE WS-LOG-RECORD-MESSAGE TO CISPLOG-REC-MESSAGE.
+           WRITE CISPLOG-RECORD.
+           MOVE "08" TO WS-LOG-RETURN-CODE.
+
+       STATS-LOG-PROCEDURE.
+           MOVE WS-LOG-ADD-COUNT TO WS-LOG-STATS-COUNT.
+           MOVE SPACES TO CISPLOG-RECORD.
+           MOVE WS-LOG-OPERATION-FLAG TO CISPLOG-REC-OPERATION.
+           MOVE "LOGGER" TO CISPLOG-REC-FUNCTION.
+           MOVE WS-LOG-STATS-MESSAGE TO CISPLOG-REC-MESSAGE.
+           WRITE CISPLOG-RECORD.
+
+       CLOSE-LOG-PROCEDURE.
+           CLOSE CISPLOG-FILE.
+       END PROGRAM LOGGER.
