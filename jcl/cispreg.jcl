@@ -0,0 +1,54 @@
+//CISPREG  JOB (ACCTNO),'CISP REGRESSION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,COND=(0,NE)
+//*
+//*****************************************************************
+//* CISPREG - regression driver for CISP.
+//*
+//* Runs CISP against a LISP-SRC member of known expressions and
+//* diffs the CISP-RESULTS dataset it produces against a golden
+//* results member (same record layout - expression, value, status)
+//* captured from a prior known-good run.  STEP020 flags any record
+//* where the two don't match byte for byte, so a recompiled CISP
+//* can be proved not to have silently changed an answer any
+//* downstream job already depends on.
+//*
+//* Author:  Lauryn Brown
+//* Date:    2020
+//*
+//* Modification History
+//*   2020  LB  Initial regression driver.
+//*   2022  LB  Added STEP005 to delete CISPRSLT before it is
+//*              recreated - CISPRSLT is CATLG'd at the end of every
+//*              run, so without the delete a second run of this same
+//*              job fails allocation with DISP=NEW against an
+//*              already-cataloged DSN, and a regression driver has
+//*              to be rerunnable after every recompile.
+//*****************************************************************
+//*
+//STEP005  EXEC PGM=IEFBR14
+//CISPRSLT DD DSN=CISP.REGRESS.CISPRSLT,
+//         DISP=(MOD,DELETE,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*
+//STEP010  EXEC PGM=CISP
+//STEPLIB  DD DSN=CISP.LOADLIB,DISP=SHR
+//LISPSRC  DD DSN=CISP.REGRESS.LISPSRC,DISP=SHR
+//CISPLOG  DD DSN=CISP.REGRESS.CISPLOG,DISP=SHR
+//CISPRSLT DD DSN=CISP.REGRESS.CISPRSLT,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=124,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 - byte-for-byte compare of this run's CISP-RESULTS
+//* against the golden results member.  IEBCOMPR sets a condition
+//* code of 8 the first time it finds a mismatched record and lists
+//* every one it finds in SYSPRINT, so an operator can see exactly
+//* which expression's answer changed.
+//*****************************************************************
+//STEP020  EXEC PGM=IEBCOMPR,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=CISP.REGRESS.CISPRSLT,DISP=SHR
+//SYSUT2   DD DSN=CISP.REGRESS.CISPXPCT,DISP=SHR
+//SYSIN    DD DUMMY
