@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TOKIF - fields passed on every CALL 'TOKENIZER' USING ...
+      * Shared between CISP, CISPONL, LISP (and any future caller)
+      * and TOKENIZER.
+      *****************************************************************
+       01  WS-TOKENIZER-INPUT.
+           02  WS-TOKENIZER-SOURCE          PIC X(200).
+           02  WS-TOKENIZER-SOURCE-LENGTH   PIC 9(03).
+       01  WS-TOKENIZER-TOKENS.
+           02  WS-TOKENIZER-TOKEN-COUNT     PIC 9(03).
+           02  WS-TOKENIZER-TOKEN-TABLE OCCURS 50 TIMES
+                       INDEXED BY WS-TOKENIZER-TOKEN-IDX.
+               03  WS-TOKENIZER-TOKEN-TYPE  PIC X(04).
+               03  WS-TOKENIZER-TOKEN-VALUE PIC X(20).
+       01  WS-TOKENIZER-STATUS              PIC X(02).
+           88  WS-TOKENIZER-OK              VALUE "00".
+           88  WS-TOKENIZER-BAD-PARENS      VALUE "08".
+           88  WS-TOKENIZER-OVERFLOW        VALUE "16".
