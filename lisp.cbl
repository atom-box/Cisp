@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author: Lauryn Brown
+      * Date: 2022
+      * Purpose: Reduces the flat token stream TOKENIZER produced for
+      *          one expression - atoms, CONS cells and basic
+      *          arithmetic forms of the shape (OPERATOR ARG1 ARG2) -
+      *          and hands the formatted result and status back to
+      *          the caller.  CISP and CISPONL both call this the
+      *          same way they already call TOKENIZER, so the
+      *          evaluator only has to change in one place.
+      * Tectonics: cobc
+      *
+      * Modification History
+      *   2022  LB  Split out of CISP's EVALUATE-LISP-PRCEDURE (and
+      *              the copy of it CISPONL carried) into its own
+      *              callable subroutine, matching the "WS Shared
+      *              with LISP SubRoutine" heading CISP has carried
+      *              since it was first written.
+      *   2022  LB  A single-token expression (a bare atom or number)
+      *              now reduces to its own value instead of falling
+      *              through to UNSUPPORTED-FORM; EVAL-CONS-PROCEDURE
+      *              now catches a STRING overflow instead of quietly
+      *              truncating; numeric results are trimmed before
+      *              they go into WS-EVAL-RESULT-TEXT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *****************************************
+      *    WS local to LISP
+      *****************************************
+           01 WS-EVAL-OPERATOR PIC X(20).
+           01 WS-EVAL-OPERAND-1 PIC S9(09) COMP-3.
+           01 WS-EVAL-OPERAND-2 PIC S9(09) COMP-3.
+           01 WS-EVAL-RESULT-NUM PIC S9(09) COMP-3.
+           01 WS-EVAL-RESULT-EDIT PIC -(9)9.
+
+      *****************************************
+      *    WS for the recursion-depth guard.  Nested sub-expressions
+      *    are the job of the RECURSION SubRoutine once it is wired
+      *    in; every call today is one level deep, but the guard
+      *    stays in place so a future recursive dispatch cannot spin
+      *    forever on a malformed expression.
+      *****************************************
+           01 WS-RECURSION-DEPTH PIC 9(03) COMP.
+           01 WS-RECURSION-MAX-DEPTH PIC 9(03) COMP VALUE 100.
+
+       LINKAGE SECTION.
+           COPY "tokif.cpy".
+           COPY "lispif.cpy".
+
+       PROCEDURE DIVISION USING WS-TOKENIZER-TOKENS,
+               WS-EVAL-RESULT-TEXT, WS-EVAL-STATUS.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-EVAL-RESULT-TEXT.
+           MOVE SPACES TO WS-EVAL-STATUS.
+           MOVE ZERO TO WS-RECURSION-DEPTH.
+           ADD 1 TO WS-RECURSION-DEPTH.
+           IF WS-RECURSION-DEPTH > WS-RECURSION-MAX-DEPTH
+               MOVE "RECURSION-EXCEEDED" TO WS-EVAL-STATUS
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-TOKENIZER-TOKEN-COUNT = 1
+                       PERFORM EVAL-ATOM-PROCEDURE
+                   WHEN WS-TOKENIZER-TOKEN-COUNT = 5
+                       AND WS-TOKENIZER-TOKEN-TYPE(1) = "LPAR"
+                       AND WS-TOKENIZER-TOKEN-TYPE(5) = "RPAR"
+                       PERFORM EVAL-FORM-PROCEDURE
+                   WHEN OTHER
+                       MOVE "UNSUPPORTED-FORM" TO WS-EVAL-STATUS
+               END-EVALUATE
+           END-IF.
+           SUBTRACT 1 FROM WS-RECURSION-DEPTH.
+           GOBACK.
+
+      *****************************************
+      *    A LISP-SRC record that tokenizes to a single token - a
+      *    bare atom or number, with no surrounding parens - reduces
+      *    to itself.
+      *****************************************
+       EVAL-ATOM-PROCEDURE.
+           MOVE WS-TOKENIZER-TOKEN-VALUE(1) TO WS-EVAL-RESULT-TEXT.
+           MOVE "OK" TO WS-EVAL-STATUS.
+
+       EVAL-FORM-PROCEDURE.
+           MOVE WS-TOKENIZER-TOKEN-VALUE(2) TO WS-EVAL-OPERATOR.
+           EVALUATE WS-EVAL-OPERATOR
+               WHEN "+"
+                   PERFORM EVAL-ADD-PROCEDURE
+               WHEN "-"
+                   PERFORM EVAL-SUBTRACT-PROCEDURE
+               WHEN "*"
+                   PERFORM EVAL-MULTIPLY-PROCEDURE
+               WHEN "/"
+                   PERFORM EVAL-DIVIDE-PROCEDURE
+               WHEN "CONS"
+                   PERFORM EVAL-CONS-PROCEDURE
+               WHEN OTHER
+                   MOVE "UNSUPPORTED-OP" TO WS-EVAL-STATUS
+           END-EVALUATE.
+
+       EVAL-ADD-PROCEDURE.
+           COMPUTE WS-EVAL-OPERAND-1 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(3)).
+           COMPUTE WS-EVAL-OPERAND-2 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(4)).
+           ADD WS-EVAL-OPERAND-1 WS-EVAL-OPERAND-2
+               GIVING WS-EVAL-RESULT-NUM.
+           PERFORM FORMAT-NUMERIC-RESULT-PROCEDURE.
+           MOVE "OK" TO WS-EVAL-STATUS.
+
+       EVAL-SUBTRACT-PROCEDURE.
+           COMPUTE WS-EVAL-OPERAND-1 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(3)).
+           COMPUTE WS-EVAL-OPERAND-2 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(4)).
+           SUBTRACT WS-EVAL-OPERAND-2 FROM WS-EVAL-OPERAND-1
+               GIVING WS-EVAL-RESULT-NUM.
+           PERFORM FORMAT-NUMERIC-RESULT-PROCEDURE.
+           MOVE "OK" TO WS-EVAL-STATUS.
+
+       EVAL-MULTIPLY-PROCEDURE.
+           COMPUTE WS-EVAL-OPERAND-1 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(3)).
+           COMPUTE WS-EVAL-OPERAND-2 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(4)).
+           MULTIPLY WS-EVAL-OPERAND-1 BY WS-EVAL-OPERAND-2
+               GIVING WS-EVAL-RESULT-NUM.
+           PERFORM FORMAT-NUMERIC-RESULT-PROCEDURE.
+           MOVE "OK" TO WS-EVAL-STATUS.
+
+       EVAL-DIVIDE-PROCEDURE.
+           COMPUTE WS-EVAL-OPERAND-1 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(3)).
+           COMPUTE WS-EVAL-OPERAND-2 =
+               FUNCTION NUMVAL(WS-TOKENIZER-TOKEN-VALUE(4)).
+           IF WS-EVAL-OPERAND-2 = ZERO
+               MOVE "DIVIDE-BY-ZERO" TO WS-EVAL-STATUS
+           ELSE
+               DIVIDE WS-EVAL-OPERAND-1 BY WS-EVAL-OPERAND-2
+                   GIVING WS-EVAL-RESULT-NUM
+               PERFORM FORMAT-NUMERIC-RESULT-PROCEDURE
+               MOVE "OK" TO WS-EVAL-STATUS
+           END-IF.
+
+       EVAL-CONS-PROCEDURE.
+           STRING "(" DELIMITED BY SIZE
+               WS-TOKENIZER-TOKEN-VALUE(3) DELIMITED BY SPACE
+               " . " DELIMITED BY SIZE
+               WS-TOKENIZER-TOKEN-VALUE(4) DELIMITED BY SPACE
+               ")" DELIMITED BY SIZE
+               INTO WS-EVAL-RESULT-TEXT
+               ON OVERFLOW
+                   MOVE "RESULT-TRUNCATED" TO WS-EVAL-STATUS
+               NOT ON OVERFLOW
+                   MOVE "OK" TO WS-EVAL-STATUS
+           END-STRING.
+
+       FORMAT-NUMERIC-RESULT-PROCEDURE.
+           MOVE WS-EVAL-RESULT-NUM TO WS-EVAL-RESULT-EDIT.
+           MOVE FUNCTION TRIM(WS-EVAL-RESULT-EDIT)
+               TO WS-EVAL-RESULT-TEXT.
+       END PROGRAM LISP.
