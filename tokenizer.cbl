@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Lauryn Brown
+      * Date: 2017
+      * Purpose: Splits a Lisp source expression handed to it in
+      *          WS-TOKENIZER-INPUT into a table of atom, number and
+      *          parenthesis tokens for LISP-PROCEDURE to reduce.
+      * Tectonics: cobc
+      *
+      * Modification History
+      *   2019  LB  Added the WS-TOKENIZER-INPUT/TOKENS/STATUS
+      *              interface - previously called with no parameters.
+      *   2022  LB  Latch WS-TOK-PAREN-DEPTH going negative mid-scan
+      *              so a leading close-paren is still caught even
+      *              when the depth nets back to zero by end of scan;
+      *              guard WS-TOK-ATOM-BUFFER and the token table
+      *              against overflow instead of writing past them.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKENIZER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *****************************************
+      *    WS local to TOKENIZER
+      *****************************************
+           01 WS-TOK-CHAR-IDX PIC 9(03).
+           01 WS-TOK-CURRENT-CHAR PIC X(01).
+           01 WS-TOK-PAREN-DEPTH PIC S9(03) COMP.
+           01 WS-TOK-ATOM-BUFFER PIC X(20).
+           01 WS-TOK-ATOM-LENGTH PIC 9(02).
+           01 WS-TOK-NEG-DEPTH-FLAG PIC X(01) VALUE "N".
+               88 WS-TOK-WENT-NEGATIVE VALUE "Y".
+           01 WS-TOK-OVERFLOW-FLAG PIC X(01) VALUE "N".
+               88 WS-TOK-OVERFLOW-DETECTED VALUE "Y".
+
+       LINKAGE SECTION.
+           COPY "tokif.cpy".
+
+       PROCEDURE DIVISION USING WS-TOKENIZER-INPUT, WS-TOKENIZER-TOKENS,
+               WS-TOKENIZER-STATUS.
+       MAIN-PROCEDURE.
+           MOVE "00" TO WS-TOKENIZER-STATUS.
+           MOVE ZERO TO WS-TOKENIZER-TOKEN-COUNT.
+           MOVE ZERO TO WS-TOK-PAREN-DEPTH.
+           MOVE ZERO TO WS-TOK-ATOM-LENGTH.
+           MOVE SPACES TO WS-TOK-ATOM-BUFFER.
+           MOVE "N" TO WS-TOK-NEG-DEPTH-FLAG.
+           MOVE "N" TO WS-TOK-OVERFLOW-FLAG.
+           MOVE 1 TO WS-TOK-CHAR-IDX.
+           PERFORM SCAN-CHARACTER-PROCEDURE
+               UNTIL WS-TOK-CHAR-IDX > WS-TOKENIZER-SOURCE-LENGTH.
+           IF WS-TOK-ATOM-LENGTH > 0
+               PERFORM FLUSH-ATOM-PROCEDURE
+           END-IF.
+           IF WS-TOK-PAREN-DEPTH NOT = ZERO
+               OR WS-TOK-WENT-NEGATIVE
+               MOVE "08" TO WS-TOKENIZER-STATUS
+           ELSE
+               IF WS-TOK-OVERFLOW-DETECTED
+                   MOVE "16" TO WS-TOKENIZER-STATUS
+               END-IF
+           END-IF.
+           GOBACK.
+
+       SCAN-CHARACTER-PROCEDURE.
+           MOVE WS-TOKENIZER-SOURCE(WS-TOK-CHAR-IDX:1)
+               TO WS-TOK-CURRENT-CHAR.
+           EVALUATE WS-TOK-CURRENT-CHAR
+               WHEN "("
+                   IF WS-TOK-ATOM-LENGTH > 0
+                       PERFORM FLUSH-ATOM-PROCEDURE
+                   END-IF
+                   ADD 1 TO WS-TOK-PAREN-DEPTH
+                   PERFORM ADD-LPAR-TOKEN-PROCEDURE
+               WHEN ")"
+                   IF WS-TOK-ATOM-LENGTH > 0
+                       PERFORM FLUSH-ATOM-PROCEDURE
+                   END-IF
+                   SUBTRACT 1 FROM WS-TOK-PAREN-DEPTH
+                   IF WS-TOK-PAREN-DEPTH < ZERO
+                       SET WS-TOK-WENT-NEGATIVE TO TRUE
+                   END-IF
+                   PERFORM ADD-RPAR-TOKEN-PROCEDURE
+               WHEN SPACE
+                   IF WS-TOK-ATOM-LENGTH > 0
+                       PERFORM FLUSH-ATOM-PROCEDURE
+                   END-IF
+               WHEN OTHER
+                   IF WS-TOK-ATOM-LENGTH < 20
+                       ADD 1 TO WS-TOK-ATOM-LENGTH
+                       MOVE WS-TOK-CURRENT-CHAR
+                           TO WS-TOK-ATOM-BUFFER(WS-TOK-ATOM-LENGTH:1)
+                   ELSE
+                       SET WS-TOK-OVERFLOW-DETECTED TO TRUE
+                   END-IF
+           END-EVALUATE.
+           ADD 1 TO WS-TOK-CHAR-IDX.
+
+       FLUSH-ATOM-PROCEDURE.
+           IF WS-TOKENIZER-TOKEN-COUNT < 50
+             ADD 1 TO WS-TOKENIZER-TOKEN-COUNT
+             SET WS-TOKENIZER-TOKEN-IDX TO WS-TOKENIZER-TOKEN-COUNT
+             IF WS-TOK-ATOM-BUFFER(1:WS-TOK-ATOM-LENGTH) IS NUMERIC
+                 MOVE "NUM "
+                   TO WS-TOKENIZER-TOKEN-TYPE(WS-TOKENIZER-TOKEN-IDX)
+             ELSE
+                 MOVE "ATOM"
+                   TO WS-TOKENIZER-TOKEN-TYPE(WS-TOKENIZER-TOKEN-IDX)
+             END-IF
+             MOVE WS-TOK-ATOM-BUFFER(1:WS-TOK-ATOM-LENGTH)
+                 TO WS-TOKENIZER-TOKEN-VALUE(WS-TOKENIZER-TOKEN-IDX)
+           ELSE
+               SET WS-TOK-OVERFLOW-DETECTED TO TRUE
+           END-IF.
+           MOVE SPACES TO WS-TOK-ATOM-BUFFER.
+           MOVE ZERO TO WS-TOK-ATOM-LENGTH.
+
+       ADD-LPAR-TOKEN-PROCEDURE.
+           IF WS-TOKENIZER-TOKEN-COUNT < 50
+               ADD 1 TO WS-TOKENIZER-TOKEN-COUNT
+               SET WS-TOKENIZER-TOKEN-IDX TO WS-TOKENIZER-TOKEN-COUNT
+               MOVE "LPAR"
+                   TO WS-TOKENIZER-TOKEN-TYPE(WS-TOKENIZER-TOKEN-IDX)
+               MOVE "("
+                   TO WS-TOKENIZER-TOKEN-VALUE(WS-TOKENIZER-TOKEN-IDX)
+           ELSE
+               SET WS-TOK-OVERFLOW-DETECTED TO TRUE
+           END-IF.
+
+       ADD-RPAR-TOKEN-PROCEDURE.
+           IF WS-TOKENIZER-TOKEN-COUNT < 50
+               ADD 1 TO WS-TOKENIZER-TOKEN-COUNT
+               SET WS-TOKENIZER-TOKEN-IDX TO WS-TOKENIZER-TOKEN-COUNT
+               MOVE "RPAR"
+                   TO WS-TOKENIZER-TOKEN-TYPE(WS-TOKENIZER-TOKEN-IDX)
+               MOVE ")"
+                   TO WS-TOKENIZER-TOKEN-VALUE(WS-TOKENIZER-TOKEN-IDX)
+           ELSE
+               SET WS-TOK-OVERFLOW-DETECTED TO TRUE
+           END-IF.
+       END PROGRAM TOKENIZER.
