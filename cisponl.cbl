@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Lauryn Brown
+      * Date: 2021
+      * Purpose: Simple online transaction for CISP - lets an operator
+      *          type one Lisp expression, drives it through TOKENIZER
+      *          and the same flat-form evaluator CISP itself uses,
+      *          and shows the result and LOGGER entries on screen, so
+      *          an expression can be sanity-checked before it's
+      *          committed into a batch LISP-SRC member.
+      * Tectonics: cobc
+      *
+      * Modification History
+      *   2021  LB  Initial online expression checker.
+      *   2022  LB  Switched to the shared logif/tokif/lispif copybooks
+      *              and the CALL'able LISP SubRoutine instead
+      *              of a hand-carried copy of CISP's evaluator; the
+      *              tokenizer error branch now distinguishes bad
+      *              parens from an overflowed expression and the
+      *              screen echo is driven off WS-LOG-RETURN-CODE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CISPONL.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************
+      *    WS Shared with LOGGER SubRoutine
+      *****************************************
+           COPY "logif.cpy".
+
+      *****************************************
+      *    WS Shared with TOKENIZER SubRoutine
+      *****************************************
+           COPY "tokif.cpy".
+
+      *****************************************
+      *    WS Shared with LISP SubRoutine - same flat
+      *    (OPERATOR ARG1 ARG2) form CISP's LISP-PROCEDURE drives.
+      *****************************************
+           COPY "lispif.cpy".
+
+      *****************************************
+      *    WS local to CISPONL
+      *****************************************
+           01 WS-ONL-EXPRESSION PIC X(200).
+           01 WS-SRC-LEN-WORK PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CISPONL - ENTER ONE LISP EXPRESSION".
+           MOVE "OPEN" TO WS-LOG-OPERATION-FLAG.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+               WS-LOG-RETURN-CODE.
+
+           MOVE SPACES TO WS-ONL-EXPRESSION.
+           ACCEPT WS-ONL-EXPRESSION FROM CONSOLE.
+           MOVE WS-ONL-EXPRESSION TO WS-TOKENIZER-SOURCE.
+           PERFORM COMPUTE-SRC-LENGTH-PROCEDURE.
+
+           MOVE "ADD" TO WS-LOG-OPERATION-FLAG.
+           MOVE "TOKENIZER" TO WS-LOG-RECORD-FUNCTION-NAME.
+           MOVE "Starting Tokenizer" TO WS-LOG-RECORD-MESSAGE.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+               WS-LOG-RETURN-CODE.
+           PERFORM SHOW-LOG-ENTRY-PROCEDURE.
+
+           CALL "TOKENIZER" USING WS-TOKENIZER-INPUT,
+               WS-TOKENIZER-TOKENS, WS-TOKENIZER-STATUS.
+
+           IF WS-TOKENIZER-OK
+               PERFORM EVALUATE-ONL-EXPRESSION-PROCEDURE
+           ELSE
+               MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+               MOVE "TOKENIZER" TO WS-LOG-RECORD-FUNCTION-NAME
+               EVALUATE TRUE
+                   WHEN WS-TOKENIZER-BAD-PARENS
+                       MOVE "Bad parens in Lisp expression"
+                           TO WS-LOG-RECORD-MESSAGE
+                   WHEN WS-TOKENIZER-OVERFLOW
+                       MOVE "Lisp expression too long to tokenize"
+                           TO WS-LOG-RECORD-MESSAGE
+                   WHEN OTHER
+                       MOVE "Tokenizer error" TO WS-LOG-RECORD-MESSAGE
+               END-EVALUATE
+               CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                   WS-LOG-RETURN-CODE
+               IF WS-LOG-RC-ERROR-LOGGED
+                   PERFORM SHOW-LOG-ENTRY-PROCEDURE
+                   DISPLAY "RESULT: *** " WS-LOG-RECORD-MESSAGE " ***"
+               END-IF
+           END-IF.
+
+           MOVE "CLOSE" TO WS-LOG-OPERATION-FLAG.
+           CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+               WS-LOG-RETURN-CODE.
+           GOBACK.
+
+      *****************************************
+      *    Echoes the record LOGGER just wrote to CISPLOG onto the
+      *    screen, so the operator doesn't have to go look at the
+      *    dataset to see what happened during this one check.
+      *****************************************
+       SHOW-LOG-ENTRY-PROCEDURE.
+           DISPLAY "LOG: " WS-LOG-OPERATION-FLAG " "
+               WS-LOG-RECORD-FUNCTION-NAME " "
+               WS-LOG-RECORD-MESSAGE.
+
+      *****************************************
+      *    Trims trailing spaces off WS-TOKENIZER-SOURCE so
+      *    TOKENIZER only sees the characters actually typed.
+      *****************************************
+       COMPUTE-SRC-LENGTH-PROCEDURE.
+           MOVE 200 TO WS-SRC-LEN-WORK.
+           PERFORM TRIM-SRC-LENGTH-PROCEDURE
+               UNTIL WS-SRC-LEN-WORK = ZERO
+               OR WS-TOKENIZER-SOURCE(WS-SRC-LEN-WORK:1) NOT = SPACE.
+           MOVE WS-SRC-LEN-WORK TO WS-TOKENIZER-SOURCE-LENGTH.
+
+       TRIM-SRC-LENGTH-PROCEDURE.
+           SUBTRACT 1 FROM WS-SRC-LEN-WORK.
+
+      *****************************************
+      *    Hands the flat token stream TOKENIZER produced to the
+      *    LISP SubRoutine and displays the result directly - there
+      *    is no CISP-RESULTS dataset here, this is a one-off check,
+      *    not a batch run.
+      *****************************************
+       EVALUATE-ONL-EXPRESSION-PROCEDURE.
+           CALL 'LISP' USING WS-TOKENIZER-TOKENS, WS-EVAL-RESULT-TEXT,
+               WS-EVAL-STATUS.
+           IF WS-EVAL-STATUS-OK
+               DISPLAY "RESULT: " WS-EVAL-RESULT-TEXT
+           ELSE
+               DISPLAY "RESULT: *** " WS-EVAL-STATUS " ***"
+               MOVE "ERROR" TO WS-LOG-OPERATION-FLAG
+               MOVE "EVALUATE-ONL-EXPRESSION-PROCEDURE"
+                   TO WS-LOG-RECORD-FUNCTION-NAME
+               MOVE WS-EVAL-STATUS TO WS-LOG-RECORD-MESSAGE
+               CALL 'LOGGER' USING WS-LOG-OPERATION-FLAG, WS-LOG-RECORD,
+                   WS-LOG-RETURN-CODE
+               IF WS-LOG-RC-ERROR-LOGGED
+                   PERFORM SHOW-LOG-ENTRY-PROCEDURE
+               END-IF
+           END-IF.
+
+       END PROGRAM CISPONL.
