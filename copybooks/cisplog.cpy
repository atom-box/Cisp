@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CISPLOG - physical record LOGGER writes to the CISPLOG
+      * dataset and CISP reads back through its own read-only SELECT
+      * to find the last RESTART checkpoint.  Shared via COPY
+      * REPLACING (the record name and field prefix differ between
+      * the two programs) so the two FDs can never drift apart.
+      *****************************************************************
+       01  :REC-NAME:.
+           02  :FLD-PFX:OPERATION          PIC X(05).
+           02  FILLER                      PIC X(01).
+           02  :FLD-PFX:FUNCTION           PIC X(40).
+           02  FILLER                      PIC X(01).
+           02  :FLD-PFX:MESSAGE            PIC X(100).
