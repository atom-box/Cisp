@@ -0,0 +1,16 @@
+      *****************************************************************
+      * LOGIF - fields passed on every CALL 'LOGGER' USING ...
+      * Shared between CISP (and any future caller) and LOGGER.
+      *****************************************************************
+       01  WS-LOG-OPERATION-FLAG           PIC X(05).
+           88  WS-LOG-OP-OPEN              VALUE "OPEN".
+           88  WS-LOG-OP-ADD               VALUE "ADD".
+           88  WS-LOG-OP-ERROR             VALUE "ERROR".
+           88  WS-LOG-OP-STATS             VALUE "STATS".
+           88  WS-LOG-OP-CLOSE             VALUE "CLOSE".
+       01  WS-LOG-RECORD.
+           02  WS-LOG-RECORD-FUNCTION-NAME PIC X(40).
+           02  WS-LOG-RECORD-MESSAGE       PIC X(100).
+       01  WS-LOG-RETURN-CODE               PIC X(02).
+           88  WS-LOG-RC-NORMAL             VALUE "00".
+           88  WS-LOG-RC-ERROR-LOGGED       VALUE "08".
